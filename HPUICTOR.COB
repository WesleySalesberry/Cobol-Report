@@ -1,16 +1,28 @@
        IDENTIFICATION DIVISION.
-         PROGRAM-ID. COBREPT
-         AUTHOR. Wesley Salesberry
-         DATE-WRITTEN. FEB 1 2024 
+         PROGRAM-ID. COBREPT.
+         AUTHOR. Wesley Salesberry.
+         DATE-WRITTEN. FEB 1 2024.
        ENVIRONMENT DIVISION.
          INPUT-OUTPUT SECTION.
-         FILE-CONTROL. 
-           SELECT IN-ICTO-PARM        ASSIGN TO ICTOPARM 
+         FILE-CONTROL.
+           SELECT IN-ICTO-PARM        ASSIGN TO ICTOPARM
                                       FILE STATUS IS IN-FILE-STATUS.
-                                     
-           SELECT OT-ICTO-REPORT      ASSIGN TO ICTOREPT 
+
+           SELECT OT-ICTO-REPORT      ASSIGN TO ICTOREPT
                                       FILE STATUS IS OT-FILE-STATUS.
 
+           SELECT OT-EXCEPTION-RPT    ASSIGN TO ICTOEXCP
+                                      FILE STATUS IS EXCP-FILE-STATUS.
+
+           SELECT OT-WC-CONFLICT-RPT  ASSIGN TO ICTOWCCF
+                                      FILE STATUS IS WCCF-FILE-STATUS.
+
+           SELECT OT-CHECKPOINT       ASSIGN TO ICTOCKPT
+                                      FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT IN-CHECKPOINT       ASSIGN TO ICTOCKIN
+                                      FILE STATUS IS CKIN-FILE-STATUS.
+
        DATA DIVISION.
          FILE SECTION.
          FD IN-ICTO-PARM
@@ -19,7 +31,16 @@
            BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS ICTO-FILE-RECORD.
 
-       01 ICTO-FILE-RECORD           PIC X(15).
+      * ICTOPARM now carries the ICTO code plus two optional trailing
+      * filters - a PROJECT_ID prefix and a subroutine-only flag - so
+      * one line can narrow the report instead of always pulling every
+      * project/program tied to the code. Widens the record from 15 to
+      * 20 bytes; the ICTOPARM dataset's LRECL/DCB must be widened from
+      * 15 to 20 bytes as a companion JCL change.
+       01 ICTO-FILE-RECORD.
+          05 ICTO-REC-CODE          PIC X(15).
+          05 ICTO-REC-PROJ-FILTER   PIC X(04).
+          05 ICTO-REC-SUBR-ONLY     PIC X(01).
 
        FD OT-ICTO-REPORT
            LABEL RECORDS ARE STANDARD
@@ -29,17 +50,63 @@
 
        01 ICTO-FILE-REPORT           PIC X(200).
 
+       FD OT-EXCEPTION-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCP-FILE-REC.
+
+       01 EXCP-FILE-REC              PIC X(200).
 
-         WORKING-STORAGE SECTION. 
+       FD OT-WC-CONFLICT-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS WCCF-FILE-REC.
+
+       01 WCCF-FILE-REC              PIC X(200).
+
+       FD OT-CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CKPT-FILE-REC.
+
+       01 CKPT-FILE-REC              PIC X(15).
+
+       FD IN-CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CKIN-FILE-REC.
+
+       01 CKIN-FILE-REC              PIC X(15).
+
+         WORKING-STORAGE SECTION.
            EXEC SQL
            INCLUDE SQLCA
            END-EXEC.
 
+       78 NHM-PROG-TABLE-MAX         VALUE 20000.
+       78 NHMENT-PROJ-TABLE-MAX      VALUE 2000.
+
        01 IN-FILE-STATUS             PIC XX.
        01 OT-FILE-STATUS             PIC XX.
-       
+       01 EXCP-FILE-STATUS           PIC XX.
+       01 WCCF-FILE-STATUS           PIC XX.
+       01 CKPT-FILE-STATUS           PIC XX.
+       01 CKIN-FILE-STATUS           PIC XX.
+
        01 WS-ICTO                    PIC X(15).
        01 WS-CURRENT-ICTO            PIC X(15).
+       01 WS-CURRENT-PROJ-FILTER     PIC X(04).
+       01 WS-CURRENT-PROJ-FILTER-LEN PIC 9(01).
+       01 WS-CURRENT-SUBR-ONLY       PIC X(01).
+
+       01 WS-ICTO-RECORD.
+          05 WS-ICTO-REC-CODE        PIC X(15).
+          05 WS-ICTO-REC-PROJ-FILTER PIC X(04).
+          05 WS-ICTO-REC-SUBR-ONLY   PIC X(01).
 
        01 IN-END-OF-FILE             PIC A(1).
 
@@ -50,12 +117,20 @@
        01 CSR-DB2-USAGE              PIC X(04).
        01 CSR-PROJECT                PIC X(04).
        01 CSR-PROJ-ID                PIC X(04).
+       01 CSR-SEQ-ID                 PIC S9(09) COMP.
 
        01 PROJECT-FOUND-MATCH        PIC A(01)  VALUE 'N'.
        01 PROJECT-FOUND              PIC A(01)  VALUE 'N'.
        01 WS-WILDCARD-TRUNC          PIC X(08).
        01 WS-WILDCARD-TRUNC-LEN      PIC 9(01).
 
+      * Drives 410/420/440 - which region's ENT_PROJ rows the current
+      * program is being matched against - and carries the result back
+      * up to 400 to store in the right NHMPROG-PROJID-ASSN-* slot.
+       01 WS-MATCH-REGION            PIC X(03)  VALUE SPACES.
+       01 WS-MATCH-PROJID            PIC X(04)  VALUE SPACES.
+       01 WS-NHMPROG-MATCH-PROJID    PIC X(04)  VALUE SPACES.
+
        01 NHM-PROGRAMS.
           05 NHM-PROG-TABLE OCCURS 20000 TIMES
                 ASCENDING KEY IS NHMPROG-NAME
@@ -66,7 +141,12 @@
              10 NHMPROG-LANG         PIC X(04).
              10 NHMPROG-DB2-USAGE    PIC X(04).
              10 NHMPROG-PROJID       PIC X(04).
-             10 NHMPROG-PROJID-ASSN  PIC X(04)  VALUE SPACES.
+      * Separate LON/NYC assignment slots - a region-'B' run matches a
+      * program against each region's ENT_PROJ independently, so a
+      * program legitimately tied to a project in both regions needs
+      * to keep both matches rather than the one most recently found.
+             10 NHMPROG-PROJID-ASSN-LON PIC X(04)  VALUE SPACES.
+             10 NHMPROG-PROJID-ASSN-NYC PIC X(04)  VALUE SPACES.
 
        01 NHM-ENT-PROJ-WC.
           05 NHMENT-PROJ-TABLE-WC OCCURS 2000 TIMES
@@ -74,6 +154,8 @@
                 INDEXED BY NHMENT-PROJ-WC-IDX.
              10 NHMENT-NAME-WC       PIC X(30).
              10 NHMENT-PROJID-WC     PIC X(04).
+             10 NHMENT-SEQID-WC      PIC 9(09).
+             10 NHMENT-REGION-WC     PIC X(03).
 
        01 NHM-ENT-PROJ-FN.
           05 NHMENT-PROJ-TABLE-FN OCCURS 2000 TIMES
@@ -81,11 +163,12 @@
                 INDEXED BY NHMENT-PROJ-FN-IDX.
              10 NHMENT-NAME-FN       PIC X(30).
              10 NHMENT-PROJID-FN     PIC X(04).
+             10 NHMENT-REGION-FN     PIC X(03).
 
        01 END-OF-PROGRAMS-CSR        PIC A(01)  VALUE 'N'.
        01 END-OF-NHMENT-PROG-CSR     PIC A(01)  VALUE 'N'.
        01 END-OF-PROGECT-CSR         PIC A(01)  VALUE 'N'.
-          
+
        77 SAVE-NHMPROG-IDX USAGE IS INDEX.
        77 SAVE-NHMENT-PROJ-WC-IDX USAGE IS INDEX.
        77 SAVE-NHMENT-PROJ-FN-IDX USAGE IS INDEX.
@@ -105,61 +188,260 @@
        01 FILE-ERROR.
           05 WS-ERROR-MSG            PIC X(20).
           05 WS-ERROR-LOC            PIC X(10).
-          05 WS-FILE-STATUS          PIC X(02). 
+          05 WS-FILE-STATUS          PIC X(02).
+
+      * Region-pair fetch state - used to drive the LON and NYC
+      * cursors independently of each other so REGION-CODE 'B' can
+      * pull from both without running the job twice.
+       01 WS-LON-ICTO-CSR-DONE       PIC A(01)  VALUE 'Y'.
+       01 WS-NYC-ICTO-CSR-DONE       PIC A(01)  VALUE 'Y'.
+       01 WS-ROW-FETCHED             PIC A(01)  VALUE 'N'.
+       01 WS-CSR-REGION              PIC X(03)  VALUE SPACES.
+       01 WS-ICTO-ROW-COUNT          PIC 9(05)  VALUE ZERO.
+
+       01 WS-LON-WC-CSR-DONE         PIC A(01)  VALUE 'Y'.
+       01 WS-NYC-WC-CSR-DONE         PIC A(01)  VALUE 'Y'.
+       01 WS-WC-ROW-FETCHED          PIC A(01)  VALUE 'N'.
+       01 WS-WC-FETCH-REGION         PIC X(03)  VALUE SPACES.
+
+       01 WS-LON-FN-CSR-DONE         PIC A(01)  VALUE 'Y'.
+       01 WS-NYC-FN-CSR-DONE         PIC A(01)  VALUE 'Y'.
+       01 WS-FN-ROW-FETCHED          PIC A(01)  VALUE 'N'.
+       01 WS-FN-FETCH-REGION         PIC X(03)  VALUE SPACES.
+
+      * Table-load capacity counters - also used to DISPLAY load
+      * counts for capacity planning and to feed the run summary.
+       01 WS-PROG-LOADED-COUNT       PIC 9(05)  VALUE ZERO.
+       01 WS-PROG-SKIPPED-COUNT      PIC 9(05)  VALUE ZERO.
+       01 WS-WC-LOADED-COUNT         PIC 9(04)  VALUE ZERO.
+       01 WS-WC-SKIPPED-COUNT        PIC 9(04)  VALUE ZERO.
+       01 WS-FN-LOADED-COUNT         PIC 9(04)  VALUE ZERO.
+       01 WS-FN-SKIPPED-COUNT        PIC 9(04)  VALUE ZERO.
+
+      * Run-summary counters.
+       01 WS-ICTO-PROCESSED-COUNT    PIC 9(05)  VALUE ZERO.
+       01 WS-PROJECT-MATCH-COUNT     PIC 9(07)  VALUE ZERO.
+       01 WS-FULLNAME-MATCH-COUNT    PIC 9(05)  VALUE ZERO.
+       01 WS-WILDCARD-MATCH-COUNT    PIC 9(05)  VALUE ZERO.
+       01 WS-UNMATCHED-PROGRAM-COUNT PIC 9(05)  VALUE ZERO.
+       01 WS-RUN-DATE                PIC 9(08)  VALUE ZERO.
+       01 WS-RUN-TIME                PIC 9(08)  VALUE ZERO.
+
+      * Wildcard overlap audit work area.
+       01 WS-WC-I                    PIC 9(04)  COMP-5.
+       01 WS-WC-J                    PIC 9(04)  COMP-5.
+      * Truncated to the same 8 bytes WS-WILDCARD-TRUNC uses at match
+      * time (440/445), so a pair this audit calls a conflict is a
+      * pair 440/445 will actually treat as overlapping.
+       01 WS-WC-TRUNC-1               PIC X(08).
+       01 WS-WC-TRUNC-1-LEN           PIC 9(01).
+       01 WS-WC-TRUNC-2               PIC X(08).
+       01 WS-WC-TRUNC-2-LEN           PIC 9(01).
+       01 WS-WC-CONFLICT-FOUND        PIC A(01).
+       01 WS-WC-CONFLICT-COUNT         PIC 9(05)  VALUE ZERO.
+
+      * Data-quality audit work area.
+       01 WS-DQ-ISSUE-COUNT          PIC 9(05)  VALUE ZERO.
+       01 WS-DQ-REASON               PIC X(60).
+
+      * Restart/checkpoint work area.
+       01 WS-RESTART-FLAG            PIC X(01)  VALUE 'N'.
+       01 WS-SKIP-UNTIL-CHECKPOINT   PIC A(01)  VALUE 'N'.
+       01 WS-LAST-CHECKPOINT-ICTO    PIC X(15)  VALUE SPACES.
+       01 WS-CHECKPOINT-EOF          PIC A(01)  VALUE 'N'.
+
+      * General purpose free-form line used by the exception,
+      * wildcard-conflict-audit and run-summary output.
+       01 WS-GENERIC-LINE            PIC X(200).
+
+      * Fixed-column detail line and headings for OT-ICTO-REPORT.
+       01 WS-RPT-DETAIL-LINE.
+          05 RPT-ICTO                PIC X(17).
+          05 RPT-PROJECT-ID          PIC X(10).
+          05 RPT-PROGRAM-ID          PIC X(10).
+          05 RPT-DESCRIPTION         PIC X(32).
+          05 RPT-LANG                PIC X(08).
+          05 RPT-DB2-USAGE           PIC X(10).
+          05 RPT-REGION              PIC X(08).
+          05 FILLER                  PIC X(105).
+
+       01 WS-RPT-HEADING-1.
+          05 FILLER                  PIC X(17) VALUE 'ICTO            '.
+          05 FILLER                  PIC X(10) VALUE 'PROJECT   '.
+          05 FILLER                  PIC X(10) VALUE 'PROGRAM   '.
+          05 FILLER                  PIC X(32) VALUE
+             'DESCRIPTION                     '.
+          05 FILLER                  PIC X(08) VALUE 'LANG    '.
+          05 FILLER                  PIC X(10) VALUE 'DB2-USAGE '.
+          05 FILLER                  PIC X(08) VALUE 'REGION  '.
+          05 FILLER                  PIC X(105) VALUE SPACES.
+
+       01 WS-RPT-HEADING-2.
+          05 FILLER                  PIC X(17) VALUE '----            '.
+          05 FILLER                  PIC X(10) VALUE '-------   '.
+          05 FILLER                  PIC X(10) VALUE '-------   '.
+          05 FILLER                  PIC X(32) VALUE
+             '-----------                     '.
+          05 FILLER                  PIC X(08) VALUE '----    '.
+          05 FILLER                  PIC X(10) VALUE '--------- '.
+          05 FILLER                  PIC X(08) VALUE '------  '.
+          05 FILLER                  PIC X(105) VALUE SPACES.
 
          LINKAGE SECTION.
-       01 PARM-INPUT. 
+       01 PARM-INPUT.
           05 PARM-LENGTH             PIC S9(4) COMP.
           05 PARM-NAME.
              10 PARM-REGION          PIC X(1).
+             10 PARM-RESTART         PIC X(1).
 
        PROCEDURE DIVISION.
       * Begin Main Program
 
            PERFORM 000-GET-INPUT-PARMS.
            PERFORM 001-OPEN-FILES.
+           PERFORM 002-WRITE-REPORT-HEADINGS.
+           PERFORM 010-LOAD-CHECKPOINT.
 
            PERFORM 100-LOAD-PROGRAMS-TABLE.
+           PERFORM 150-VALIDATE-PROGRAM-DATA-QUALITY.
            PERFORM 200-LOAD-NHMENT-PROJ-WC-TABLE.
+           PERFORM 250-VALIDATE-WILDCARD-CONFLICTS.
            PERFORM 300-LOAD-NHMENT-PROJ-FN-TABLE.
            PERFORM 400-GET-NHMPROG-PROGRAMS.
+           PERFORM 500-DISPLAY-TABLE-LOAD-COUNTS.
 
            PERFORM 600-READ-FILE.
 
            PERFORM 700-GET-ICTO-ENTITES UNTIL IN-END-OF-FILE IS EQUAL
               TO 'Y'.
-                                              
-      * End Main Program 
+
+           PERFORM 950-WRITE-RUN-SUMMARY.
+           PERFORM 800-CLOSE-FILE.
+
+           STOP RUN.
+
+      * End Main Program
 
        000-GET-INPUT-PARMS.
            IF PARM-LENGTH IS NOT GREATER THAN ZERO THEN
               DISPLAY 'Parm input is required'
               MOVE 8 TO RETURN-CODE
-              STOP RUN 
+              STOP RUN
            END-IF.
 
            MOVE PARM-REGION TO REGION-CODE.
 
+           IF PARM-LENGTH IS GREATER THAN 1 THEN
+              MOVE PARM-RESTART TO WS-RESTART-FLAG
+           ELSE
+              MOVE 'N' TO WS-RESTART-FLAG
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+      * OT-ICTO-REPORT, OT-EXCEPTION-RPT, OT-WC-CONFLICT-RPT and
+      * OT-CHECKPOINT are opened OUTPUT (not EXTEND) here on every run,
+      * including a restart. 010-LOAD-CHECKPOINT/600-READ-FILE skip
+      * ICTOPARM input already checkpointed by the abended prior run,
+      * but that only avoids re-querying DB2 and re-inserting XREF_HIST
+      * rows for those ICTOs - the report/exception/conflict/checkpoint
+      * output these four DDs held from the aborted attempt is
+      * truncated, not carried forward. Companion requirement, not yet
+      * done: either have ops concatenate the prior attempt's output
+      * with this run's before the report is distributed, or give this
+      * paragraph a way to open these four EXTEND on a restart once
+      * 002-WRITE-REPORT-HEADINGS and 250-VALIDATE-WILDCARD-CONFLICTS
+      * (which run unconditionally every time, independent of the
+      * checkpoint) are also made restart-aware so they do not write a
+      * duplicate heading/conflict line onto the carried-forward file.
        001-OPEN-FILES.
            OPEN INPUT IN-ICTO-PARM.
 
-           IF IN-FILE-STATUS IS NOT EQUAL TO '00' THEN 
+           IF IN-FILE-STATUS IS NOT EQUAL TO '00' THEN
               MOVE 'Input File Error' TO WS-ERROR-MSG
-              MOVE 'Error In 000-OPEN-FILES' TO WS-ERROR-LOC
+              MOVE 'Error In 001-OPEN-FILES' TO WS-ERROR-LOC
               MOVE IN-FILE-STATUS TO WS-FILE-STATUS
               PERFORM 900-FILE-ERROR
-           END-IF. 
+           END-IF.
 
-           OPEN INPUT OT-ICTO-REPORT.
+           OPEN OUTPUT OT-ICTO-REPORT.
 
-           IF OT-FILE-STATUS IS NOT EQUAL TO '00' THEN 
+           IF OT-FILE-STATUS IS NOT EQUAL TO '00' THEN
               MOVE 'Output File Error' TO WS-ERROR-MSG
-              MOVE 'Error In 000-OPEN-FILES' TO WS-ERROR-LOC
-              MOVE IN-FILE-STATUS TO WS-FILE-STATUS
+              MOVE 'Error In 001-OPEN-FILES' TO WS-ERROR-LOC
+              MOVE OT-FILE-STATUS TO WS-FILE-STATUS
+              PERFORM 900-FILE-ERROR
+           END-IF.
+
+           OPEN OUTPUT OT-EXCEPTION-RPT.
+
+           IF EXCP-FILE-STATUS IS NOT EQUAL TO '00' THEN
+              MOVE 'Exception File Error' TO WS-ERROR-MSG
+              MOVE 'Error In 001-OPEN-FILES' TO WS-ERROR-LOC
+              MOVE EXCP-FILE-STATUS TO WS-FILE-STATUS
+              PERFORM 900-FILE-ERROR
+           END-IF.
+
+           OPEN OUTPUT OT-WC-CONFLICT-RPT.
+
+           IF WCCF-FILE-STATUS IS NOT EQUAL TO '00' THEN
+              MOVE 'Wildcard Conflict File Error' TO WS-ERROR-MSG
+              MOVE 'Error In 001-OPEN-FILES' TO WS-ERROR-LOC
+              MOVE WCCF-FILE-STATUS TO WS-FILE-STATUS
+              PERFORM 900-FILE-ERROR
+           END-IF.
+
+           OPEN OUTPUT OT-CHECKPOINT.
+
+           IF CKPT-FILE-STATUS IS NOT EQUAL TO '00' THEN
+              MOVE 'Checkpoint File Error' TO WS-ERROR-MSG
+              MOVE 'Error In 001-OPEN-FILES' TO WS-ERROR-LOC
+              MOVE CKPT-FILE-STATUS TO WS-FILE-STATUS
               PERFORM 900-FILE-ERROR
-           END-IF. 
-       
-       100-LOAD-PROGRAMS-TABLE.         
+           END-IF.
+
+       002-WRITE-REPORT-HEADINGS.
+           WRITE ICTO-FILE-REPORT FROM WS-RPT-HEADING-1.
+           WRITE ICTO-FILE-REPORT FROM WS-RPT-HEADING-2.
+
+       010-LOAD-CHECKPOINT.
+           MOVE 'N' TO WS-SKIP-UNTIL-CHECKPOINT.
+           MOVE SPACES TO WS-LAST-CHECKPOINT-ICTO.
+
+           IF WS-RESTART-FLAG IS EQUAL TO 'Y' THEN
+              OPEN INPUT IN-CHECKPOINT
+
+              IF CKIN-FILE-STATUS IS EQUAL TO '00' THEN
+                 MOVE 'N' TO WS-CHECKPOINT-EOF
+
+                 PERFORM UNTIL WS-CHECKPOINT-EOF IS EQUAL TO 'Y'
+                         READ IN-CHECKPOINT INTO
+                            WS-LAST-CHECKPOINT-ICTO
+                         AT END
+                            MOVE 'Y' TO WS-CHECKPOINT-EOF
+                         END-READ
+                 END-PERFORM
+
+                 CLOSE IN-CHECKPOINT
+
+                 IF WS-LAST-CHECKPOINT-ICTO IS NOT EQUAL TO SPACES
+                    THEN
+                    MOVE 'Y' TO WS-SKIP-UNTIL-CHECKPOINT
+                    DISPLAY 'RESTART REQUESTED - LAST CHECKPOINT '
+                       'ICTO WAS ' WS-LAST-CHECKPOINT-ICTO
+                 ELSE
+                    DISPLAY 'RESTART REQUESTED BUT CHECKPOINT FILE '
+                       'WAS EMPTY - STARTING FROM BEGINNING OF '
+                       'ICTOPARM'
+                 END-IF
+              ELSE
+                 DISPLAY 'RESTART REQUESTED BUT NO CHECKPOINT FILE '
+                    'FOUND - STARTING FROM BEGINNING OF ICTOPARM'
+              END-IF
+           END-IF.
+
+       100-LOAD-PROGRAMS-TABLE.
            EXEC SQL
                 DECLARE PROGRAMS-CSR CURSOR FOR
                 SELECT PROGRAM_ID,
@@ -169,7 +451,7 @@
                 DB2_USAGE,
                 PROJECT
                 FROM E_PROGRAMS
-                ORDER BY PROGRAM_ID  
+                ORDER BY PROGRAM_ID
                 END-EXEC.
 
            EXEC SQL
@@ -179,28 +461,57 @@
            MOVE 'Programs Cursor Open Error' TO SQL-MSG.
            PERFORM 910-CHECK-SQL-CODE.
 
-           PERFORM UNTIL END-OF-PROGRAMS-CSR EQUAL 'Y'
-                   MOVE CSR-ENTITY TO NHMPROG-NAME
-                   MOVE CSR-DESCRIPTION TO NHMPROG-DESCRIPTION
-                   MOVE CSR-SUBROUTINE TO NHMPROG-SUBROUTINE
-                   MOVE CSR-LANG TO NHMPROG-LANG 
-                   MOVE CSR-DB2-USAGE TO NHMPROG-DB2-USAGE
-                   MOVE CSR-PROJECT TO NHMPROG-PROJID
-                   MOVE SPACES TO NHMPROG-PROJID-ASSN
+           SET NHMPROG-IDX TO 1.
+           MOVE ZERO TO WS-PROG-LOADED-COUNT.
+           MOVE ZERO TO WS-PROG-SKIPPED-COUNT.
 
-                   PERFORM 120-FETCH-PROGRAMS
+           PERFORM 120-FETCH-PROGRAMS.
 
-                   IF END-OF-PROGRAMS-CSR IS EQUAL TO 'N' THEN
-                      SET NHMPROG-IDX UP BY 1       
+           PERFORM UNTIL END-OF-PROGRAMS-CSR EQUAL 'Y'
+                   IF NHMPROG-IDX IS GREATER THAN NHM-PROG-TABLE-MAX
+                      THEN
+                      ADD 1 TO WS-PROG-SKIPPED-COUNT
+                   ELSE
+                      MOVE CSR-ENTITY TO
+                         NHMPROG-NAME(NHMPROG-IDX)
+                      MOVE CSR-DESCRIPTION TO
+                         NHMPROG-DESCRIPTION(NHMPROG-IDX)
+                      MOVE CSR-SUBROUTINE TO
+                         NHMPROG-SUBROUTINE(NHMPROG-IDX)
+                      MOVE CSR-LANG TO
+                         NHMPROG-LANG(NHMPROG-IDX)
+                      MOVE CSR-DB2-USAGE TO
+                         NHMPROG-DB2-USAGE(NHMPROG-IDX)
+                      MOVE CSR-PROJECT TO
+                         NHMPROG-PROJID(NHMPROG-IDX)
+                      MOVE SPACES TO
+                         NHMPROG-PROJID-ASSN-LON(NHMPROG-IDX)
+                      MOVE SPACES TO
+                         NHMPROG-PROJID-ASSN-NYC(NHMPROG-IDX)
+                      ADD 1 TO WS-PROG-LOADED-COUNT
+                      SET NHMPROG-IDX UP BY 1
                    END-IF
+
+                   PERFORM 120-FETCH-PROGRAMS
            END-PERFORM.
 
-           SET SAVE-NHMPROG-IDX TO NHMPROG-IDX
+           IF NHMPROG-IDX IS GREATER THAN NHM-PROG-TABLE-MAX THEN
+              SET SAVE-NHMPROG-IDX TO NHM-PROG-TABLE-MAX
+           ELSE
+              SET SAVE-NHMPROG-IDX TO NHMPROG-IDX
+              SET SAVE-NHMPROG-IDX DOWN BY 1
+           END-IF.
+
+           IF WS-PROG-SKIPPED-COUNT IS GREATER THAN ZERO THEN
+              DISPLAY 'WARNING: NHM-PROG-TABLE FULL AT '
+                 NHM-PROG-TABLE-MAX ' ROWS - ' WS-PROG-SKIPPED-COUNT
+                 ' E_PROGRAMS ROW(S) LEFT UNREAD'
+           END-IF.
 
            EXEC SQL
                 CLOSE PROGRAMS-CSR
                 END-EXEC.
-          
+
            MOVE 'Programs Cursor Close Error' TO SQL-MSG.
            PERFORM 910-CHECK-SQL-CODE.
 
@@ -215,20 +526,72 @@
                 :CSR-DB2-USAGE,
                 :CSR-PROJECT
                 END-EXEC.
-           
+
            MOVE 'Programs Cursor FETCH Error' TO SQL-MSG.
            PERFORM 910-CHECK-SQL-CODE.
-           
-           IF SQLCODE IS EQUAL TO 100 THEN 
+
+           IF SQLCODE IS EQUAL TO 100 THEN
               MOVE 'Y' TO END-OF-PROGRAMS-CSR
            END-IF.
 
+       150-VALIDATE-PROGRAM-DATA-QUALITY.
+           SET NHMPROG-IDX TO 1.
+           MOVE ZERO TO WS-DQ-ISSUE-COUNT.
+
+           PERFORM UNTIL NHMPROG-IDX IS GREATER THAN SAVE-NHMPROG-IDX
+                   PERFORM 155-CHECK-PROGRAM-QUALITY
+                   SET NHMPROG-IDX UP BY 1
+           END-PERFORM.
+
+           IF WS-DQ-ISSUE-COUNT IS GREATER THAN ZERO THEN
+              DISPLAY 'DATA QUALITY AUDIT: ' WS-DQ-ISSUE-COUNT
+                 ' E_PROGRAMS ROW(S) WITH INCONSISTENT SUBROUTINE/'
+                 'DB2-USAGE/LANG VALUES - SEE ICTOEXCP'
+           END-IF.
+
+       155-CHECK-PROGRAM-QUALITY.
+           MOVE SPACES TO WS-DQ-REASON.
+
+           IF NHMPROG-DB2-USAGE(NHMPROG-IDX) IS NOT EQUAL TO SPACES
+              AND NHMPROG-LANG(NHMPROG-IDX) IS EQUAL TO SPACES THEN
+              STRING 'DB2-USAGE IS SET BUT LANG IS BLANK'
+                 DELIMITED BY SIZE INTO WS-DQ-REASON
+           END-IF.
+
+           IF WS-DQ-REASON IS EQUAL TO SPACES
+              AND NHMPROG-SUBROUTINE(NHMPROG-IDX) IS EQUAL TO SPACES
+              AND NHMPROG-DB2-USAGE(NHMPROG-IDX) IS NOT EQUAL TO
+                 SPACES THEN
+              STRING 'SUBROUTINE IS BLANK BUT DB2-USAGE IS SET'
+                 DELIMITED BY SIZE INTO WS-DQ-REASON
+           END-IF.
+
+           IF WS-DQ-REASON IS EQUAL TO SPACES
+              AND NHMPROG-SUBROUTINE(NHMPROG-IDX) IS EQUAL TO 'Y'
+              AND NHMPROG-DB2-USAGE(NHMPROG-IDX) IS EQUAL TO SPACES
+              THEN
+              STRING 'SUBROUTINE IS Y BUT DB2-USAGE IS BLANK'
+                 DELIMITED BY SIZE INTO WS-DQ-REASON
+           END-IF.
+
+           IF WS-DQ-REASON IS NOT EQUAL TO SPACES THEN
+              ADD 1 TO WS-DQ-ISSUE-COUNT
+              MOVE SPACES TO WS-GENERIC-LINE
+              STRING 'DATA QUALITY: PROGRAM '
+                 NHMPROG-NAME(NHMPROG-IDX) ' - ' WS-DQ-REASON
+                 DELIMITED BY SIZE INTO WS-GENERIC-LINE
+              END-STRING
+              WRITE EXCP-FILE-REC FROM WS-GENERIC-LINE
+           END-IF.
+
        200-LOAD-NHMENT-PROJ-WC-TABLE.
-           IF REGION-CODE IS EQUAL TO 'L' THEN 
+           IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS EQUAL TO
+              'B' THEN
               EXEC SQL
                    DECLARE LON-NHM-ENT-PROJ-WC CURSOR FOR
                    SELECT ENTITY_NAME,
-                   PROJECT_ID
+                   PROJECT_ID,
+                   SEQ_ID
                    FROM LON.ENT_PROJ
                    WHERE PROG_TYPE = 'NHMPROG'
                    AND PROJ_NAME LIKE '%*%'
@@ -242,101 +605,216 @@
 
               MOVE 'Lon Wildcard Program Cursor OPEN Error' TO SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
-           ELSE 
+              MOVE 'N' TO WS-LON-WC-CSR-DONE
+           ELSE
+              MOVE 'Y' TO WS-LON-WC-CSR-DONE
+           END-IF.
+
+           IF REGION-CODE IS NOT EQUAL TO 'L' THEN
               EXEC SQL
                    DECLARE NYC-NHM-ENT-PROJ-WC CURSOR FOR
                    SELECT ENTITY_NAME,
-                   PROJECT_ID
+                   PROJECT_ID,
+                   SEQ_ID
                    FROM NYC.ENT_PROJ
                    WHERE PROG_TYPE = 'NHMPROG'
                    AND PROJ_NAME LIKE '%*%'
                    AND ACTIVE_ID = 'Y'
                    ORDER BY SEQ_ID
                    END-EXEC
-                   
+
               EXEC SQL
                    OPEN NYC-NHM-ENT-PROJ-WC
                    END-EXEC
 
-              MOVE 'NYC Wildcard Programs Cursor OPEN Error' TO SQL-MSG
+              MOVE 'NYC Wildcard Programs Cursor OPEN Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
-           END-IF.
-
-           MOVE 'N' TO END-OF-NHMENT-PROG-CSR.
-
-           IF REGION-CODE IS EQUAL TO 'L' THEN 
-              PERFORM 220-FETCH-LON-NHMENT-PROJ-WC
+              MOVE 'N' TO WS-NYC-WC-CSR-DONE
            ELSE
-              PERFORM 230-FETCH-NYC-NHMENT-PROJ-WC
+              MOVE 'Y' TO WS-NYC-WC-CSR-DONE
            END-IF.
-           
+
            SET NHMENT-PROJ-WC-IDX TO 1.
+           MOVE ZERO TO WS-WC-LOADED-COUNT.
+           MOVE ZERO TO WS-WC-SKIPPED-COUNT.
 
-           PERFORM UNTIL END-OF-NHMENT-PROG-CSR EQUAL 'Y'
-                   MOVE CSR-ENTITY TO NHMENT-NAME-WC
-                      (NHMENT-PROJ-WC-IDX)
-                   MOVE CSR-PROJ-ID TO NHMENT-PROJID-WC
-                      (NHMENT-PROJ-WC-IDX)
-             
-                   IF REGION-CODE IS EQUAL TO 'L' THEN 
-                      PERFORM 220-FETCH-LON-NHMENT-PROJ-WC
-                   ELSE
-                      PERFORM 230-FETCH-NYC-NHMENT-PROJ-WC
-                   END-IF
+           PERFORM 226-FETCH-NHMENT-PROJ-WC.
 
-                   IF END-OF-NHMENT-PROG-CSR IS EQUAL TO 'N' THEN
+           PERFORM UNTIL WS-LON-WC-CSR-DONE IS EQUAL TO 'Y'
+                   AND WS-NYC-WC-CSR-DONE IS EQUAL TO 'Y'
+                   IF NHMENT-PROJ-WC-IDX IS GREATER THAN
+                      NHMENT-PROJ-TABLE-MAX THEN
+                      ADD 1 TO WS-WC-SKIPPED-COUNT
+                   ELSE
+                      MOVE CSR-ENTITY TO
+                         NHMENT-NAME-WC(NHMENT-PROJ-WC-IDX)
+                      MOVE CSR-PROJ-ID TO
+                         NHMENT-PROJID-WC(NHMENT-PROJ-WC-IDX)
+                      MOVE CSR-SEQ-ID TO
+                         NHMENT-SEQID-WC(NHMENT-PROJ-WC-IDX)
+                      MOVE WS-WC-FETCH-REGION TO
+                         NHMENT-REGION-WC(NHMENT-PROJ-WC-IDX)
+                      ADD 1 TO WS-WC-LOADED-COUNT
                       SET NHMENT-PROJ-WC-IDX UP BY 1
                    END-IF
+
+                   PERFORM 226-FETCH-NHMENT-PROJ-WC
            END-PERFORM.
 
-           SET SAVE-NHMENT-PROJ-WC-IDX TO NHMENT-PROJ-WC-IDX.
+           IF NHMENT-PROJ-WC-IDX IS GREATER THAN NHMENT-PROJ-TABLE-MAX
+              THEN
+              SET SAVE-NHMENT-PROJ-WC-IDX TO NHMENT-PROJ-TABLE-MAX
+           ELSE
+              SET SAVE-NHMENT-PROJ-WC-IDX TO NHMENT-PROJ-WC-IDX
+              SET SAVE-NHMENT-PROJ-WC-IDX DOWN BY 1
+           END-IF.
+
+           IF WS-WC-SKIPPED-COUNT IS GREATER THAN ZERO THEN
+              DISPLAY 'WARNING: NHM-ENT-PROJ-WC TABLE FULL AT '
+                 NHMENT-PROJ-TABLE-MAX ' ROWS - ' WS-WC-SKIPPED-COUNT
+                 ' ENT_PROJ WILDCARD ROW(S) LEFT UNREAD'
+           END-IF.
 
-           IF REGION-CODE IS EQUAL TO 'L' THEN 
+           IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS EQUAL TO
+              'B' THEN
               EXEC SQL
                    CLOSE LON-NHM-ENT-PROJ-WC
                    END-EXEC
 
-              MOVE 'Lon Wildcard Program Cursor CLOSE Error' TO SQL-MSG
+              MOVE 'Lon Wildcard Program Cursor CLOSE Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
-           ELSE
+           END-IF.
+
+           IF REGION-CODE IS NOT EQUAL TO 'L' THEN
               EXEC SQL
                    CLOSE NYC-NHM-ENT-PROJ-WC
                    END-EXEC
 
-              MOVE 'NYC Wildcard Program Cursor CLOSE Error' TO SQL-MSG
+              MOVE 'NYC Wildcard Program Cursor CLOSE Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
            END-IF.
-        
-       220-FETCH-LON-NHMENT-PROJ-WC.
-           EXEC SQL
-                FETCH LON-NHM-ENT-PROJ-WC
-                INTO CSR-ENTITY,
-                CSR-PROJ-ID
-                END-EXEC.
 
-           MOVE 'LON Wildcard Program Cursor FETCH Error' TO SQL-MSG.
-           PERFORM 910-CHECK-SQL-CODE.
+       226-FETCH-NHMENT-PROJ-WC.
+           MOVE 'N' TO WS-WC-ROW-FETCHED.
+
+           IF WS-LON-WC-CSR-DONE IS EQUAL TO 'N' THEN
+              EXEC SQL
+                   FETCH LON-NHM-ENT-PROJ-WC
+                   INTO :CSR-ENTITY, :CSR-PROJ-ID, :CSR-SEQ-ID
+                   END-EXEC
+
+              MOVE 'LON Wildcard Program Cursor FETCH Error' TO
+                 SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
 
-           IF SQLCODE IS EQUAL TO 100 THEN 
-              MOVE 'Y' TO END-OF-NHMENT-PROG-CSR
+              IF SQLCODE IS EQUAL TO 100 THEN
+                 MOVE 'Y' TO WS-LON-WC-CSR-DONE
+              ELSE
+                 MOVE 'LON' TO WS-WC-FETCH-REGION
+                 MOVE 'Y' TO WS-WC-ROW-FETCHED
+              END-IF
            END-IF.
 
-       230-FETCH-NYC-NHMENT-PROJ-WC.   
-           EXEC SQL
-                FETCH NYC-NHM-ENT-PROJ-WC
-                INTO CSR-ENTITY,
-                CSR-PROJ-ID
-                END-EXEC.
-           
-           MOVE 'NYC Wildcard Program Cursor FETCH Error' TO SQL-MSG.
-           PERFORM 910-CHECK-SQL-CODE.
+           IF WS-WC-ROW-FETCHED IS EQUAL TO 'N'
+              AND WS-NYC-WC-CSR-DONE IS EQUAL TO 'N' THEN
+              EXEC SQL
+                   FETCH NYC-NHM-ENT-PROJ-WC
+                   INTO :CSR-ENTITY, :CSR-PROJ-ID, :CSR-SEQ-ID
+                   END-EXEC
+
+              MOVE 'NYC Wildcard Program Cursor FETCH Error' TO
+                 SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
 
-           IF SQLCODE IS EQUAL TO 100 THEN 
-              MOVE 'Y' TO END-OF-NHMENT-PROG-CSR
+              IF SQLCODE IS EQUAL TO 100 THEN
+                 MOVE 'Y' TO WS-NYC-WC-CSR-DONE
+              ELSE
+                 MOVE 'NYC' TO WS-WC-FETCH-REGION
+                 MOVE 'Y' TO WS-WC-ROW-FETCHED
+              END-IF
            END-IF.
 
+       250-VALIDATE-WILDCARD-CONFLICTS.
+           MOVE ZERO TO WS-WC-CONFLICT-COUNT.
+           MOVE 1 TO WS-WC-I.
+
+           PERFORM UNTIL WS-WC-I IS GREATER THAN OR EQUAL TO
+              SAVE-NHMENT-PROJ-WC-IDX
+                   COMPUTE WS-WC-J = WS-WC-I + 1
+
+                   PERFORM UNTIL WS-WC-J IS GREATER THAN
+                      SAVE-NHMENT-PROJ-WC-IDX
+                           PERFORM 255-CHECK-WILDCARD-CONFLICT-PAIR
+                           ADD 1 TO WS-WC-J
+                   END-PERFORM
+
+                   ADD 1 TO WS-WC-I
+           END-PERFORM.
+
+           IF WS-WC-CONFLICT-COUNT IS GREATER THAN ZERO THEN
+              DISPLAY 'WILDCARD CONFLICT AUDIT: '
+                 WS-WC-CONFLICT-COUNT
+                 ' OVERLAPPING PATTERN PAIR(S) FOUND - SEE ICTOWCCF'
+           END-IF.
+
+       255-CHECK-WILDCARD-CONFLICT-PAIR.
+           IF NHMENT-REGION-WC(WS-WC-I) IS EQUAL TO
+              NHMENT-REGION-WC(WS-WC-J) THEN
+              MOVE NHMENT-NAME-WC(WS-WC-I) TO WS-WC-TRUNC-1
+              INSPECT WS-WC-TRUNC-1 CONVERTING '*' TO SPACES
+              COMPUTE WS-WC-TRUNC-1-LEN = FUNCTION LENGTH(FUNCTION
+                 TRIM(WS-WC-TRUNC-1))
+
+              MOVE NHMENT-NAME-WC(WS-WC-J) TO WS-WC-TRUNC-2
+              INSPECT WS-WC-TRUNC-2 CONVERTING '*' TO SPACES
+              COMPUTE WS-WC-TRUNC-2-LEN = FUNCTION LENGTH(FUNCTION
+                 TRIM(WS-WC-TRUNC-2))
+
+              MOVE 'N' TO WS-WC-CONFLICT-FOUND
+
+              IF WS-WC-TRUNC-1-LEN IS LESS THAN WS-WC-TRUNC-2-LEN THEN
+                 IF WS-WC-TRUNC-2(1:WS-WC-TRUNC-1-LEN) IS EQUAL TO
+                    WS-WC-TRUNC-1(1:WS-WC-TRUNC-1-LEN) THEN
+                    MOVE 'Y' TO WS-WC-CONFLICT-FOUND
+                 END-IF
+              ELSE
+                 IF WS-WC-TRUNC-2-LEN IS LESS THAN WS-WC-TRUNC-1-LEN
+                    THEN
+                    IF WS-WC-TRUNC-1(1:WS-WC-TRUNC-2-LEN) IS EQUAL TO
+                       WS-WC-TRUNC-2(1:WS-WC-TRUNC-2-LEN) THEN
+                       MOVE 'Y' TO WS-WC-CONFLICT-FOUND
+                    END-IF
+                 ELSE
+                    IF WS-WC-TRUNC-1(1:WS-WC-TRUNC-1-LEN) IS EQUAL TO
+                       WS-WC-TRUNC-2(1:WS-WC-TRUNC-2-LEN) THEN
+                       MOVE 'Y' TO WS-WC-CONFLICT-FOUND
+                    END-IF
+                 END-IF
+              END-IF
+
+              IF WS-WC-CONFLICT-FOUND IS EQUAL TO 'Y' THEN
+                 ADD 1 TO WS-WC-CONFLICT-COUNT
+                 PERFORM 258-WRITE-WILDCARD-CONFLICT-LINE
+              END-IF
+           END-IF.
+
+       258-WRITE-WILDCARD-CONFLICT-LINE.
+           MOVE SPACES TO WS-GENERIC-LINE.
+           STRING 'WILDCARD CONFLICT: SEQ ' NHMENT-SEQID-WC(WS-WC-I)
+              ' PATTERN ' NHMENT-NAME-WC(WS-WC-I)
+              ' SHADOWS SEQ ' NHMENT-SEQID-WC(WS-WC-J)
+              ' PATTERN ' NHMENT-NAME-WC(WS-WC-J)
+              ' REGION ' NHMENT-REGION-WC(WS-WC-I)
+              DELIMITED BY SIZE INTO WS-GENERIC-LINE
+           END-STRING.
+           WRITE WCCF-FILE-REC FROM WS-GENERIC-LINE.
+
        300-LOAD-NHMENT-PROJ-FN-TABLE.
-           IF REGION-CODE IS EQUAL TO 'L' THEN 
+           IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS EQUAL TO
+              'B' THEN
               EXEC SQL
                    DECLARE LON-NHM-ENT-PROJ-FN CURSOR FOR
                    SELECT ENTITY_NAME,
@@ -352,9 +830,15 @@
                    OPEN LON-NHM-ENT-PROJ-FN
                    END-EXEC
 
-              MOVE 'Lon Full Name Program Cursor OPEN Error' TO SQL-MSG
+              MOVE 'Lon Full Name Program Cursor OPEN Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
-           ELSE 
+              MOVE 'N' TO WS-LON-FN-CSR-DONE
+           ELSE
+              MOVE 'Y' TO WS-LON-FN-CSR-DONE
+           END-IF.
+
+           IF REGION-CODE IS NOT EQUAL TO 'L' THEN
               EXEC SQL
                    DECLARE NYC-NHM-ENT-PROJ-FN CURSOR FOR
                    SELECT ENTITY_NAME,
@@ -365,127 +849,198 @@
                    AND ACTIVE_ID = 'Y'
                    ORDER BY SEQ_ID
                    END-EXEC
-                   
+
               EXEC SQL
                    OPEN NYC-NHM-ENT-PROJ-FN
                    END-EXEC
 
-              MOVE 'NYC Full Name Programs Cursor OPEN Error' TO SQL-MSG
+              MOVE 'NYC Full Name Programs Cursor OPEN Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
-           END-IF.
-
-           MOVE 'N' TO END-OF-NHMENT-PROG-CSR.
-
-           IF REGION-CODE IS EQUAL TO 'L' THEN 
-              PERFORM 320-FETCH-LON-NHMENT-PROJ-FN
+              MOVE 'N' TO WS-NYC-FN-CSR-DONE
            ELSE
-              PERFORM 330-FETCH-NYC-NHMENT-PROJ-FN
+              MOVE 'Y' TO WS-NYC-FN-CSR-DONE
            END-IF.
-           
+
            SET NHMENT-PROJ-FN-IDX TO 1.
+           MOVE ZERO TO WS-FN-LOADED-COUNT.
+           MOVE ZERO TO WS-FN-SKIPPED-COUNT.
 
-           PERFORM UNTIL END-OF-NHMENT-PROG-CSR EQUAL 'Y'
-                   MOVE CSR-ENTITY TO NHMENT-NAME-WC
-                      (NHMENT-PROJ-WC-IDX)
-                   MOVE CSR-PROJ-ID TO NHMENT-PROJID-WC
-                      (NHMENT-PROJ-WC-IDX)
-             
-                   IF REGION-CODE IS EQUAL TO 'L' THEN 
-                      PERFORM 320-FETCH-LON-NHMENT-PROJ-FN
-                   ELSE
-                      PERFORM 330-FETCH-NYC-NHMENT-PROJ-FN
-                   END-IF
+           PERFORM 325-FETCH-NHMENT-PROJ-FN.
 
-                   IF END-OF-NHMENT-PROG-CSR IS EQUAL TO 'N' THEN
+           PERFORM UNTIL WS-LON-FN-CSR-DONE IS EQUAL TO 'Y'
+                   AND WS-NYC-FN-CSR-DONE IS EQUAL TO 'Y'
+                   IF NHMENT-PROJ-FN-IDX IS GREATER THAN
+                      NHMENT-PROJ-TABLE-MAX THEN
+                      ADD 1 TO WS-FN-SKIPPED-COUNT
+                   ELSE
+                      MOVE CSR-ENTITY TO
+                         NHMENT-NAME-FN(NHMENT-PROJ-FN-IDX)
+                      MOVE CSR-PROJ-ID TO
+                         NHMENT-PROJID-FN(NHMENT-PROJ-FN-IDX)
+                      MOVE WS-FN-FETCH-REGION TO
+                         NHMENT-REGION-FN(NHMENT-PROJ-FN-IDX)
+                      ADD 1 TO WS-FN-LOADED-COUNT
                       SET NHMENT-PROJ-FN-IDX UP BY 1
                    END-IF
+
+                   PERFORM 325-FETCH-NHMENT-PROJ-FN
            END-PERFORM.
 
-           SET SAVE-NHMENT-PROJ-FN-IDX TO NHMENT-PROJ-FN-IDX.
+           IF NHMENT-PROJ-FN-IDX IS GREATER THAN NHMENT-PROJ-TABLE-MAX
+              THEN
+              SET SAVE-NHMENT-PROJ-FN-IDX TO NHMENT-PROJ-TABLE-MAX
+           ELSE
+              SET SAVE-NHMENT-PROJ-FN-IDX TO NHMENT-PROJ-FN-IDX
+              SET SAVE-NHMENT-PROJ-FN-IDX DOWN BY 1
+           END-IF.
+
+           IF WS-FN-SKIPPED-COUNT IS GREATER THAN ZERO THEN
+              DISPLAY 'WARNING: NHM-ENT-PROJ-FN TABLE FULL AT '
+                 NHMENT-PROJ-TABLE-MAX ' ROWS - ' WS-FN-SKIPPED-COUNT
+                 ' ENT_PROJ FULL NAME ROW(S) LEFT UNREAD'
+           END-IF.
 
-           IF REGION-CODE IS EQUAL TO 'L' THEN 
+           IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS EQUAL TO
+              'B' THEN
               EXEC SQL
                    CLOSE LON-NHM-ENT-PROJ-FN
                    END-EXEC
 
-              MOVE 'Lon FullName Program Cursor CLOSE Error' TO SQL-MSG
+              MOVE 'Lon FullName Program Cursor CLOSE Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
-           ELSE
+           END-IF.
+
+           IF REGION-CODE IS NOT EQUAL TO 'L' THEN
               EXEC SQL
                    CLOSE NYC-NHM-ENT-PROJ-FN
                    END-EXEC
 
-              MOVE 'NYC FullName Program Cursor CLOSE Error' TO SQL-MSG
+              MOVE 'NYC FullName Program Cursor CLOSE Error' TO
+                 SQL-MSG
               PERFORM 910-CHECK-SQL-CODE
            END-IF.
-        
-       320-FETCH-LON-NHMENT-PROJ-FN.
-           EXEC SQL
-                FETCH LON-NHM-ENT-PROJ-FN
-                INTO CSR-ENTITY,
-                CSR-PROJ-ID
-                END-EXEC.
 
-           MOVE 'LON Full Name Program Cursor FETCH Error' TO SQL-MSG.
-           PERFORM 910-CHECK-SQL-CODE.
+       325-FETCH-NHMENT-PROJ-FN.
+           MOVE 'N' TO WS-FN-ROW-FETCHED.
+
+           IF WS-LON-FN-CSR-DONE IS EQUAL TO 'N' THEN
+              EXEC SQL
+                   FETCH LON-NHM-ENT-PROJ-FN
+                   INTO :CSR-ENTITY, :CSR-PROJ-ID
+                   END-EXEC
+
+              MOVE 'LON Full Name Program Cursor FETCH Error' TO
+                 SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
 
-           IF SQLCODE IS EQUAL TO 100 THEN 
-              MOVE 'Y' TO END-OF-NHMENT-PROG-CSR
+              IF SQLCODE IS EQUAL TO 100 THEN
+                 MOVE 'Y' TO WS-LON-FN-CSR-DONE
+              ELSE
+                 MOVE 'LON' TO WS-FN-FETCH-REGION
+                 MOVE 'Y' TO WS-FN-ROW-FETCHED
+              END-IF
            END-IF.
 
-       330-FETCH-NYC-NHMENT-PROJ-FN.   
-           EXEC SQL
-                FETCH NYC-NHM-ENT-PROJ-FN
-                INTO CSR-ENTITY,
-                CSR-PROJ-ID
-                END-EXEC.
+           IF WS-FN-ROW-FETCHED IS EQUAL TO 'N'
+              AND WS-NYC-FN-CSR-DONE IS EQUAL TO 'N' THEN
+              EXEC SQL
+                   FETCH NYC-NHM-ENT-PROJ-FN
+                   INTO :CSR-ENTITY, :CSR-PROJ-ID
+                   END-EXEC
 
-           MOVE 'NYC Full Name Program Cursor FETCH Error' TO SQL-MSG.
-           PERFORM 910-CHECK-SQL-CODE.
+              MOVE 'NYC Full Name Program Cursor FETCH Error' TO
+                 SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
 
-           IF SQLCODE IS EQUAL TO 100 THEN 
-              MOVE 'Y' TO END-OF-NHMENT-PROG-CSR
+              IF SQLCODE IS EQUAL TO 100 THEN
+                 MOVE 'Y' TO WS-NYC-FN-CSR-DONE
+              ELSE
+                 MOVE 'NYC' TO WS-FN-FETCH-REGION
+                 MOVE 'Y' TO WS-FN-ROW-FETCHED
+              END-IF
            END-IF.
 
        400-GET-NHMPROG-PROGRAMS.
-           SET NHMPROG-IDX UP BY 1.
+      * A region-'B' run matches every program against LON and NYC
+      * independently (410) rather than taking whichever region's
+      * ENT_PROJ happens to be scanned first, so a program tied to a
+      * project in both regions keeps both associations.
+           SET NHMPROG-IDX TO 1.
 
            PERFORM UNTIL NHMPROG-IDX IS GREATER THAN SAVE-NHMPROG-IDX
-                   MOVE 'N' TO PROJECT-FOUND-MATCH
-
-                   PERFORM 420-NHM-ENT-NAME-MATCH
+                   IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS
+                      EQUAL TO 'B' THEN
+                      MOVE 'LON' TO WS-MATCH-REGION
+                      PERFORM 410-MATCH-PROGRAM-ONE-REGION
+                   END-IF
 
-                   IF PROJECT-FOUND-MATCH IS EQUAL TO 'Y' THEN
-                      MOVE NHMENT-PROJID-FN(NHMENT-PROJ-FN-IDX) TO
-                         NHMPROG-PROJID-ASSN(NHMPROG-IDX)
-                   ELSE
-                      PERFORM 440-NHM-WILDCARD-MATCH
+                   IF REGION-CODE IS NOT EQUAL TO 'L' THEN
+                      MOVE 'NYC' TO WS-MATCH-REGION
+                      PERFORM 410-MATCH-PROGRAM-ONE-REGION
                    END-IF
 
                    SET NHMPROG-IDX UP BY 1
-           END-PERFORM. 
-       
+           END-PERFORM.
+
+           PERFORM 450-WRITE-UNMATCHED-PROGRAM-EXCEPTIONS.
+
+       410-MATCH-PROGRAM-ONE-REGION.
+           MOVE 'N' TO PROJECT-FOUND-MATCH.
+           MOVE SPACES TO WS-MATCH-PROJID.
+
+           PERFORM 420-NHM-ENT-NAME-MATCH.
+
+           IF PROJECT-FOUND-MATCH IS EQUAL TO 'Y' THEN
+              MOVE NHMENT-PROJID-FN(NHMENT-PROJ-FN-IDX) TO
+                 WS-MATCH-PROJID
+              ADD 1 TO WS-FULLNAME-MATCH-COUNT
+           ELSE
+              PERFORM 440-NHM-WILDCARD-MATCH
+
+              IF WS-MATCH-PROJID IS NOT EQUAL TO SPACES THEN
+                 ADD 1 TO WS-WILDCARD-MATCH-COUNT
+              ELSE
+                 ADD 1 TO WS-UNMATCHED-PROGRAM-COUNT
+              END-IF
+           END-IF.
+
+           IF WS-MATCH-REGION IS EQUAL TO 'LON' THEN
+              MOVE WS-MATCH-PROJID TO
+                 NHMPROG-PROJID-ASSN-LON(NHMPROG-IDX)
+           ELSE
+              MOVE WS-MATCH-PROJID TO
+                 NHMPROG-PROJID-ASSN-NYC(NHMPROG-IDX)
+           END-IF.
+
        420-NHM-ENT-NAME-MATCH.
-           SET NHMENT-PROJ-FN-IDX UP BY 1.
+           SET NHMENT-PROJ-FN-IDX TO 1.
            SEARCH NHMENT-PROJ-TABLE-FN
            AT END
               MOVE 'N' TO PROJECT-FOUND-MATCH
-           WHEN NHMENT-PROJ-TABLE-FN(NHMENT-PROJ-FN-IDX) IS EQUAL TO
+           WHEN NHMENT-NAME-FN(NHMENT-PROJ-FN-IDX) IS EQUAL TO
               NHMPROG-NAME(NHMPROG-IDX)
+              AND NHMENT-REGION-FN(NHMENT-PROJ-FN-IDX) IS EQUAL TO
+                 WS-MATCH-REGION
                 MOVE 'Y' TO PROJECT-FOUND-MATCH
            END-SEARCH.
 
        440-NHM-WILDCARD-MATCH.
            SET NHMENT-PROJ-WC-IDX TO 1.
            PERFORM UNTIL NHMENT-PROJ-WC-IDX > SAVE-NHMENT-PROJ-WC-IDX
-                   MOVE NHMENT-NAME-WC(NHMENT-PROJ-WC-IDX) TO
-                      WS-WILDCARD-TRUNC
-                   PERFORM 445-CHECK-WILDCARD-NAME-MATCH
-
-                   IF PROJECT-FOUND-MATCH IS EQUAL TO 'Y' THEN
-                      MOVE NHMENT-PROJID-WC(NHMENT-PROJ-WC-IDX) TO
-                         NHMPROG-PROJID-ASSN(NHMPROG-IDX) 
-                      EXIT PERFORM
+                   IF NHMENT-REGION-WC(NHMENT-PROJ-WC-IDX) IS EQUAL
+                      TO WS-MATCH-REGION THEN
+                      MOVE 'N' TO PROJECT-FOUND-MATCH
+                      MOVE NHMENT-NAME-WC(NHMENT-PROJ-WC-IDX) TO
+                         WS-WILDCARD-TRUNC
+                      PERFORM 445-CHECK-WILDCARD-NAME-MATCH
+
+                      IF PROJECT-FOUND-MATCH IS EQUAL TO 'Y' THEN
+                         MOVE NHMENT-PROJID-WC(NHMENT-PROJ-WC-IDX) TO
+                            WS-MATCH-PROJID
+                         EXIT PERFORM
+                      END-IF
                    END-IF
                    SET NHMENT-PROJ-WC-IDX UP BY 1
            END-PERFORM.
@@ -496,18 +1051,91 @@
               TRIM(WS-WILDCARD-TRUNC)).
 
            IF NHMPROG-NAME(NHMPROG-IDX)(1:WS-WILDCARD-TRUNC-LEN)
-              IS EQUAL TO WS-WILDCARD-TRUNC THEN 
+              IS EQUAL TO WS-WILDCARD-TRUNC THEN
               MOVE 'Y' TO PROJECT-FOUND-MATCH
            END-IF.
 
+       450-WRITE-UNMATCHED-PROGRAM-EXCEPTIONS.
+           SET NHMPROG-IDX TO 1.
+
+           PERFORM UNTIL NHMPROG-IDX IS GREATER THAN SAVE-NHMPROG-IDX
+                   IF NHMPROG-PROJID-ASSN-LON(NHMPROG-IDX) IS EQUAL
+                      TO SPACES
+                      AND NHMPROG-PROJID-ASSN-NYC(NHMPROG-IDX) IS
+                         EQUAL TO SPACES THEN
+                      MOVE SPACES TO WS-GENERIC-LINE
+                      STRING 'NO ENT_PROJ ASSIGNMENT FOR PROGRAM: '
+                         NHMPROG-NAME(NHMPROG-IDX)
+                         ' PROJECT ON E_PROGRAMS: '
+                         NHMPROG-PROJID(NHMPROG-IDX)
+                         DELIMITED BY SIZE INTO WS-GENERIC-LINE
+                      END-STRING
+                      WRITE EXCP-FILE-REC FROM WS-GENERIC-LINE
+                   END-IF
+                   SET NHMPROG-IDX UP BY 1
+           END-PERFORM.
+
+       500-DISPLAY-TABLE-LOAD-COUNTS.
+           DISPLAY 'TABLE LOAD COUNTS FOR CAPACITY PLANNING'.
+           DISPLAY '  E_PROGRAMS ROWS LOADED........: '
+              WS-PROG-LOADED-COUNT.
+           DISPLAY '  ENT_PROJ WILDCARD ROWS LOADED..: '
+              WS-WC-LOADED-COUNT.
+           DISPLAY '  ENT_PROJ FULL NAME ROWS LOADED.: '
+              WS-FN-LOADED-COUNT.
+
        600-READ-FILE.
-           READ IN-ICTO-PARM INTO WS-ICTO
+           PERFORM 601-READ-ONE-RECORD.
+
+           PERFORM UNTIL IN-END-OF-FILE IS EQUAL TO 'Y'
+                   OR WS-SKIP-UNTIL-CHECKPOINT IS EQUAL TO 'N'
+                   IF WS-CURRENT-ICTO IS EQUAL TO
+                      WS-LAST-CHECKPOINT-ICTO THEN
+                      MOVE 'N' TO WS-SKIP-UNTIL-CHECKPOINT
+                      DISPLAY 'RESTART: RESUMING AFTER ICTO '
+                         WS-CURRENT-ICTO
+                   END-IF
+                   PERFORM 601-READ-ONE-RECORD
+           END-PERFORM.
+
+       601-READ-ONE-RECORD.
+           READ IN-ICTO-PARM INTO WS-ICTO-RECORD
            AT END
               MOVE 'Y' TO IN-END-OF-FILE
            NOT AT END
-               MOVE WS-ICTO TO WS-CURRENT-ICTO
+               PERFORM 605-UNPACK-ICTO-RECORD
            END-READ.
 
+       605-UNPACK-ICTO-RECORD.
+           MOVE WS-ICTO-REC-CODE TO WS-CURRENT-ICTO.
+           MOVE WS-ICTO-REC-PROJ-FILTER TO WS-CURRENT-PROJ-FILTER.
+           MOVE WS-ICTO-REC-SUBR-ONLY TO WS-CURRENT-SUBR-ONLY.
+
+           IF WS-CURRENT-SUBR-ONLY IS NOT EQUAL TO 'Y' THEN
+              MOVE 'N' TO WS-CURRENT-SUBR-ONLY
+           END-IF.
+
+           IF WS-CURRENT-PROJ-FILTER IS EQUAL TO SPACES THEN
+              MOVE ZERO TO WS-CURRENT-PROJ-FILTER-LEN
+           ELSE
+              COMPUTE WS-CURRENT-PROJ-FILTER-LEN = FUNCTION LENGTH(
+                 FUNCTION TRIM(WS-CURRENT-PROJ-FILTER))
+           END-IF.
+
+       610-WRITE-CHECKPOINT.
+      * The XREF_HIST inserts made for this ICTO (725-INSERT-XREF-
+      * HISTORY) have to be durable before the checkpoint record for
+      * it is trusted on a restart, so COMMIT here before writing it -
+      * otherwise a later abend rolls back inserts for ICTOs this
+      * checkpoint file already claims are done, and a restart run
+      * skips them forever without ever raising an error.
+           EXEC SQL
+                COMMIT
+                END-EXEC.
+           MOVE 'Checkpoint Commit Error' TO SQL-MSG.
+           PERFORM 910-CHECK-SQL-CODE.
+           WRITE CKPT-FILE-REC FROM WS-CURRENT-ICTO.
+
        700-GET-ICTO-ENTITES.
            EXEC SQL
                 DECLARE LON-ICTO-PROJECT-CSR CURSOR FOR
@@ -525,91 +1153,220 @@
                 ORDER BY PROJECT_ID
                 END-EXEC.
 
-           IF REGION-CODE IS EQUAL TO 'L' THEN
+           MOVE ZERO TO WS-ICTO-ROW-COUNT.
+           ADD 1 TO WS-ICTO-PROCESSED-COUNT.
+
+           IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS EQUAL TO
+              'B' THEN
               EXEC SQL
                    OPEN LON-ICTO-PROJECT-CSR
                    END-EXEC
               MOVE 'ICTO Lon SQL Open Error' TO SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
+              MOVE 'N' TO WS-LON-ICTO-CSR-DONE
            ELSE
+              MOVE 'Y' TO WS-LON-ICTO-CSR-DONE
+           END-IF.
+
+           IF REGION-CODE IS NOT EQUAL TO 'L' THEN
               EXEC SQL
                    OPEN NYC-ICTO-PROJECT-CSR
                    END-EXEC
               MOVE 'ICTO NYC SQL Open Error' TO SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
+              MOVE 'N' TO WS-NYC-ICTO-CSR-DONE
+           ELSE
+              MOVE 'Y' TO WS-NYC-ICTO-CSR-DONE
            END-IF.
 
-           PERFORM 910-CHECK-SQL-CODE.
-
            MOVE 'N' TO END-OF-PROGECT-CSR.
            PERFORM 705-FETCH-ICTO-PROJECTS.
 
            PERFORM UNTIL END-OF-PROGECT-CSR IS EQUAL TO 'Y'
-      *          Create the rest of the routines 
-                   PERFORM 720-GET-NHMPROG    
+                   PERFORM 720-GET-NHMPROG
                    PERFORM 705-FETCH-ICTO-PROJECTS
            END-PERFORM.
 
-           IF REGION-CODE IS EQUAL TO 'L' THEN
+           IF REGION-CODE IS EQUAL TO 'L' OR REGION-CODE IS EQUAL TO
+              'B' THEN
               EXEC SQL
                    CLOSE LON-ICTO-PROJECT-CSR
                    END-EXEC
               MOVE 'ICTO Lon SQL Close Error' TO SQL-MSG
-           ELSE
+              PERFORM 910-CHECK-SQL-CODE
+           END-IF.
+
+           IF REGION-CODE IS NOT EQUAL TO 'L' THEN
               EXEC SQL
                    CLOSE NYC-ICTO-PROJECT-CSR
                    END-EXEC
               MOVE 'ICTO NYC SQL Close Error' TO SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
            END-IF.
 
-           PERFORM 910-CHECK-SQL-CODE.
-           PERFORM 600-READ-FILE. 
+           IF WS-ICTO-ROW-COUNT IS EQUAL TO ZERO THEN
+              PERFORM 708-WRITE-ICTO-EXCEPTION
+           END-IF.
+
+           PERFORM 610-WRITE-CHECKPOINT.
+           PERFORM 600-READ-FILE.
 
        705-FETCH-ICTO-PROJECTS.
-           IF REGION-CODE IS EQUAL TO 'L' THEN
+           MOVE 'N' TO WS-ROW-FETCHED.
+
+           IF WS-LON-ICTO-CSR-DONE IS EQUAL TO 'N' THEN
               EXEC SQL
                    FETCH LON-ICTO-PROJECT-CSR
+                   INTO :CSR-PROJECT
                    END-EXEC
               MOVE 'ICTO Lon SQL Fetch Error' TO SQL-MSG
-           ELSE
+              PERFORM 910-CHECK-SQL-CODE
+
+              IF SQLCODE IS EQUAL TO 100 THEN
+                 MOVE 'Y' TO WS-LON-ICTO-CSR-DONE
+              ELSE
+                 MOVE 'LON' TO WS-CSR-REGION
+                 MOVE 'Y' TO WS-ROW-FETCHED
+              END-IF
+           END-IF.
+
+           IF WS-ROW-FETCHED IS EQUAL TO 'N'
+              AND WS-NYC-ICTO-CSR-DONE IS EQUAL TO 'N' THEN
               EXEC SQL
                    FETCH NYC-ICTO-PROJECT-CSR
+                   INTO :CSR-PROJECT
                    END-EXEC
               MOVE 'ICTO NYC SQL Fetch Error' TO SQL-MSG
+              PERFORM 910-CHECK-SQL-CODE
+
+              IF SQLCODE IS EQUAL TO 100 THEN
+                 MOVE 'Y' TO WS-NYC-ICTO-CSR-DONE
+              ELSE
+                 MOVE 'NYC' TO WS-CSR-REGION
+                 MOVE 'Y' TO WS-ROW-FETCHED
+              END-IF
            END-IF.
 
-           PERFORM 910-CHECK-SQL-CODE.
+           IF WS-ROW-FETCHED IS EQUAL TO 'Y' THEN
+              ADD 1 TO WS-ICTO-ROW-COUNT
+           END-IF.
 
-           IF SQLCODE IS EQUAL TO 100 THEN
+           IF WS-LON-ICTO-CSR-DONE IS EQUAL TO 'Y'
+              AND WS-NYC-ICTO-CSR-DONE IS EQUAL TO 'Y' THEN
               MOVE 'Y' TO END-OF-PROGECT-CSR
            END-IF.
 
+       708-WRITE-ICTO-EXCEPTION.
+           MOVE SPACES TO WS-GENERIC-LINE.
+           STRING 'NO PROJECT_ICTO MATCH FOUND FOR ICTO: '
+              WS-CURRENT-ICTO ' REGION: ' REGION-CODE
+              DELIMITED BY SIZE INTO WS-GENERIC-LINE
+           END-STRING.
+           WRITE EXCP-FILE-REC FROM WS-GENERIC-LINE.
+
        720-GET-NHMPROG.
            SET NHMPROG-IDX TO 1.
 
            PERFORM UNTIL NHMPROG-IDX IS GREATER THAN SAVE-NHMPROG-IDX
-                   IF NHMPROG-PROJID-ASSN(NHMPROG-IDX) IS EQUAL TO
-                      CSR-PROJECT THEN
-      *               TODO: Write projects to report  
-                      DISPLAY 'Project Exist'  
+                   IF WS-CSR-REGION IS EQUAL TO 'LON' THEN
+                      MOVE NHMPROG-PROJID-ASSN-LON(NHMPROG-IDX) TO
+                         WS-NHMPROG-MATCH-PROJID
+                   ELSE
+                      MOVE NHMPROG-PROJID-ASSN-NYC(NHMPROG-IDX) TO
+                         WS-NHMPROG-MATCH-PROJID
+                   END-IF
+
+                   IF WS-NHMPROG-MATCH-PROJID IS EQUAL TO CSR-PROJECT
+                      AND (WS-CURRENT-PROJ-FILTER-LEN IS EQUAL TO
+                         ZERO OR CSR-PROJECT(1:
+                         WS-CURRENT-PROJ-FILTER-LEN) IS EQUAL TO
+                         WS-CURRENT-PROJ-FILTER(1:
+                         WS-CURRENT-PROJ-FILTER-LEN))
+                      AND (WS-CURRENT-SUBR-ONLY IS NOT EQUAL TO 'Y'
+                         OR NHMPROG-SUBROUTINE(NHMPROG-IDX) IS EQUAL
+                         TO 'Y')
+                      THEN
+                      PERFORM 722-WRITE-NHMPROG-DETAIL-LINE
+                      PERFORM 725-INSERT-XREF-HISTORY
+                      ADD 1 TO WS-PROJECT-MATCH-COUNT
                    END-IF
                    SET NHMPROG-IDX UP BY 1
            END-PERFORM.
 
+       722-WRITE-NHMPROG-DETAIL-LINE.
+           MOVE WS-CURRENT-ICTO TO RPT-ICTO.
+           MOVE CSR-PROJECT TO RPT-PROJECT-ID.
+           MOVE NHMPROG-NAME(NHMPROG-IDX) TO RPT-PROGRAM-ID.
+           MOVE NHMPROG-DESCRIPTION(NHMPROG-IDX) TO RPT-DESCRIPTION.
+           MOVE NHMPROG-LANG(NHMPROG-IDX) TO RPT-LANG.
+           MOVE NHMPROG-DB2-USAGE(NHMPROG-IDX) TO RPT-DB2-USAGE.
+           MOVE WS-CSR-REGION TO RPT-REGION.
+
+           WRITE ICTO-FILE-REPORT FROM WS-RPT-DETAIL-LINE.
+
+       725-INSERT-XREF-HISTORY.
+      * Persists this run's ICTO/PROJECT_ID/PROGRAM_ID match so other
+      * teams can query history after LON/NYC.ENT_PROJ changes.
+           EXEC SQL
+                INSERT INTO ICTO_XREF_HIST
+                   (ICTO, PROJECT_ID, PROGRAM_ID, REGION, RUN_DATE)
+                VALUES
+                   (:WS-CURRENT-ICTO, :CSR-PROJECT,
+                    :NHMPROG-NAME(NHMPROG-IDX), :WS-CSR-REGION,
+                    :WS-RUN-DATE)
+                END-EXEC.
+
+           MOVE 'XREF History Insert Error' TO SQL-MSG.
+           PERFORM 910-CHECK-SQL-CODE.
+
        800-CLOSE-FILE.
            CLOSE IN-ICTO-PARM
-                 OT-ICTO-REPORT.
-          
+                 OT-ICTO-REPORT
+                 OT-EXCEPTION-RPT
+                 OT-WC-CONFLICT-RPT
+                 OT-CHECKPOINT.
+
        900-FILE-ERROR.
            DISPLAY '***** FILE ERROR *****'.
            DISPLAY WS-ERROR-MSG.
            DISPLAY WS-ERROR-LOC.
            DISPLAY 'File Status ' WS-FILE-STATUS.
            MOVE 8 TO RETURN-CODE.
-           PERFORM 800-CLOSE-FILE. 
+           PERFORM 800-CLOSE-FILE.
            STOP RUN.
-       
+
+       950-WRITE-RUN-SUMMARY.
+           MOVE SPACES TO WS-GENERIC-LINE.
+           STRING 'RUN SUMMARY - REGION: ' REGION-CODE
+              ' DATE: ' WS-RUN-DATE ' TIME: ' WS-RUN-TIME
+              DELIMITED BY SIZE INTO WS-GENERIC-LINE
+           END-STRING.
+           WRITE ICTO-FILE-REPORT FROM WS-GENERIC-LINE.
+
+           MOVE SPACES TO WS-GENERIC-LINE.
+           STRING 'ICTOS PROCESSED: ' WS-ICTO-PROCESSED-COUNT
+              '  PROJECT MATCHES FOUND: ' WS-PROJECT-MATCH-COUNT
+              DELIMITED BY SIZE INTO WS-GENERIC-LINE
+           END-STRING.
+           WRITE ICTO-FILE-REPORT FROM WS-GENERIC-LINE.
+
+           MOVE SPACES TO WS-GENERIC-LINE.
+           STRING 'PROGRAMS LOADED: ' WS-PROG-LOADED-COUNT
+              '  FULL-NAME MATCHES: ' WS-FULLNAME-MATCH-COUNT
+              '  WILDCARD MATCHES: ' WS-WILDCARD-MATCH-COUNT
+              '  UNMATCHED: ' WS-UNMATCHED-PROGRAM-COUNT
+              DELIMITED BY SIZE INTO WS-GENERIC-LINE
+           END-STRING.
+           WRITE ICTO-FILE-REPORT FROM WS-GENERIC-LINE.
+
+           DISPLAY 'RUN SUMMARY - REGION: ' REGION-CODE ' ICTOS: '
+              WS-ICTO-PROCESSED-COUNT ' MATCHES: '
+              WS-PROJECT-MATCH-COUNT ' PROGRAMS: '
+              WS-PROG-LOADED-COUNT.
+
        910-CHECK-SQL-CODE.
-           IF SQLCODE IS NOT EQUAL TO ZEROS THEN 
-              IF SQLCODE IS NOT EQUAL TO 100 THEN 
+           IF SQLCODE IS NOT EQUAL TO ZEROS THEN
+              IF SQLCODE IS NOT EQUAL TO 100 THEN
                  CALL 'DSNTIAR' USING SQLCA
                                       SQL-ERROR-MESSAGE
                                       SQL-ERROR-TEXT-LENGTH
@@ -620,4 +1377,4 @@
                  PERFORM 800-CLOSE-FILE
                  STOP RUN
               END-IF
-           END-IF.
\ No newline at end of file
+           END-IF.
